@@ -4,8 +4,20 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "../data/06.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT DataFile ASSIGN TO DYNAMIC DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DataFS.
+               SELECT WindowFile ASSIGN TO "../data/06_windows.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WindowFS.
+               SELECT ResultsLedger
+                   ASSIGN TO "../data/results_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultsLedgerFS.
+               SELECT CheckpointFile
+                   ASSIGN TO "../data/06_checkpoint.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CheckpointFS.
 
 
        DATA DIVISION.
@@ -13,69 +25,320 @@
            FD DataFile.
                01 InputData PIC X(5000).
 
+           FD WindowFile.
+               01 WindowRec PIC X(5).
+
+           FD ResultsLedger.
+               01 ResultsLine PIC X(120).
+
+      *>      one fixed-length image of the in-flight headline state,
+      *>      written periodically so a run that's interrupted can
+      *>      resume at the last checkpoint instead of rescanning the
+      *>      whole file - see 610-Check-Restart/600-Write-Checkpoint
+           FD CheckpointFile.
+               01 CheckpointRecord PIC X(85).
+
            WORKING-STORAGE SECTION.
-           01 EOF PIC 9.
+      *>      input file path, resolved at run time via the DD_DAY06
+      *>      environment variable - defaults to the usual path
+           01 DataFileName PIC X(100) VALUE "../data/06.txt".
+           01 DataFileParm PIC X(100).
+           COPY EOFFLAG.
            01 DataLine PIC X(5000).
            01 DataLineLen PIC 9(5).
+           01 LineNum PIC 9(5) VALUE 0.
+           01 LineNumEd PIC Z(4)9.
+      *>      characters of the signal scanned before the marker was
+      *>      found (or the whole line, when no marker turned up)
+           01 ScannedEd PIC Z(4)9.
            01 FirstMarker PIC 9(5).
-      *>      loop counter
+           01 MarkerChars PIC X(99).
+      *>      loop counter - start of the current candidate window
            01 LC PIC 9(5) VALUE 1.
       *>      letter value
            01 LVal PIC 99.
-      *>      occurence counter
-           01 Dup.
-               05 AllOcc PIC 9(26) VALUE 0.
-               05 Occ REDEFINES AllOcc OCCURS 26 TIMES PIC 9.
-           01 I PIC 99.
+      *>      last-seen position of each letter scanned so far; lets
+      *>      the window jump straight past a known duplicate instead
+      *>      of restarting the scan one character at a time
+           01 LastSeen.
+               05 LastPos OCCURS 26 TIMES PIC 9(5) VALUE 0.
+           01 P PIC 9(5).
            01 Interval PIC 99.
 
+      *>      marker window sizes to scan for, read from the parameter
+      *>      file; falls back to the classic 4/14 start-of-packet and
+      *>      start-of-message lengths if the file supplies none
+           01 MaxWindows PIC 99 VALUE 10.
+           01 WindowSizes.
+               05 WinSize OCCURS 10 TIMES PIC 99 VALUE 0.
+           01 WinCount PIC 99 VALUE 0.
+           01 WinEOF PIC 9 VALUE 0.
+           01 W PIC 99.
+      *>      headline Part 1/Part 2 markers from the first signal
+      *>      stream in the file, kept for AOCDRV's consolidated
+      *>      summary - the full per-line/per-window breakdown still
+      *>      goes to DISPLAY for every line processed
+           01 FirstLinePart1 PIC X(40) VALUE SPACE.
+           01 FirstLinePart2 PIC X(40) VALUE SPACE.
+           01 DataFS PIC XX.
+           01 WindowFS PIC XX.
+           01 ResultsLedgerFS PIC XX.
+           01 OpenFailed PIC 9 VALUE 0.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
+
+      *>      checkpoint/restart - a checkpoint is written every
+      *>      CheckpointEvery lines and holds LineNum plus the
+      *>      Part1/Part2 headline captured from line 1, which is all
+      *>      the state a restart needs (each line's marker scan
+      *>      starts fresh, so nothing else carries over). The
+      *>      interval is run-time driven by env var DD_DAY06_CKPT
+      *>      (defaults to 1000 when unset/invalid).
+           01 CheckpointFS PIC XX.
+           01 CheckpointEvery PIC 9(5) VALUE 1000.
+           01 CheckpointParm PIC X(5).
+           01 SkipTarget PIC 9(5) VALUE 0.
+           01 RestartFlag PIC 9 VALUE 0.
+           01 CheckpointArea.
+               05 CkpLineNum PIC 9(5).
+               05 CkpFirstLinePart1 PIC X(40).
+               05 CkpFirstLinePart2 PIC X(40).
 
-       PROCEDURE DIVISION.
+           LINKAGE SECTION.
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION USING Part1Out Part2Out.
        000-Main.
-      *>      read input
+           PERFORM 040-Get-Data-File
+           PERFORM 045-Get-Checkpoint-Interval
+           PERFORM 050-Get-Windows
+           PERFORM 610-Check-Restart
            OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
+           IF DataFS NOT = "00" THEN
+               DISPLAY "DAY06: CANNOT OPEN " DataFileName
+                   " - FILE STATUS " DataFS
+               MOVE 1 TO OpenFailed
+           ELSE
+               IF RestartFlag = 1 THEN
+                   DISPLAY "DAY06: RESUMING FROM CHECKPOINT AT LINE "
+                       SkipTarget
+                   PERFORM 620-Skip-To-Checkpoint
+               END-IF
+               COPY READLOOP REPLACING ==DD-FILE== BY ==DataFile==
+                   ==DD-RECORD== BY ==DataLine==
+                   ==DD-ATEND== BY ==CONTINUE==
+                   ==DD-PARA== BY ==090-Process-Line==.
+               CLOSE DataFile
+               PERFORM 630-Clear-Checkpoint
+           END-IF
+           DISPLAY "LINES READ: " LineNum
+           MOVE FirstLinePart1 TO Part1Out
+           MOVE FirstLinePart2 TO Part2Out
+           PERFORM 810-Write-Ledger
+       GOBACK.
+
+       810-Write-Ledger.
+      *>      append today's results to the shared cross-program
+      *>      ledger so operations can trend results without re-running
+      *>      the job - created on first use, extended after that
+           OPEN EXTEND ResultsLedger
+           IF ResultsLedgerFS = "35" THEN
+               OPEN OUTPUT ResultsLedger
+           END-IF
+           IF ResultsLedgerFS NOT = "00" THEN
+               DISPLAY "DAY06: CANNOT OPEN results_ledger.txt - FILE "
+                   "STATUS " ResultsLedgerFS
+           ELSE
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               MOVE RunDate(1:4) TO RunDateEd(1:4)
+               MOVE "-" TO RunDateEd(5:1)
+               MOVE RunDate(5:2) TO RunDateEd(6:2)
+               MOVE "-" TO RunDateEd(8:1)
+               MOVE RunDate(7:2) TO RunDateEd(9:2)
+               MOVE SPACES TO ResultsLine
+               STRING "DAY06 " DELIMITED BY SIZE
+                   RunDateEd DELIMITED BY SIZE
+                   " PART1: " DELIMITED BY SIZE
+                   Part1Out DELIMITED BY SIZE
+                   " PART2: " DELIMITED BY SIZE
+                   Part2Out DELIMITED BY SIZE
+                   INTO ResultsLine
+               WRITE ResultsLine
+               CLOSE ResultsLedger
+           END-IF
+           .
+
+       040-Get-Data-File.
+           MOVE SPACE TO DataFileParm
+           ACCEPT DataFileParm FROM ENVIRONMENT "DD_DAY06"
+           IF DataFileParm NOT = SPACE THEN
+               MOVE DataFileParm TO DataFileName
+           END-IF
+           .
+
+       045-Get-Checkpoint-Interval.
+           MOVE SPACE TO CheckpointParm
+           ACCEPT CheckpointParm FROM ENVIRONMENT "DD_DAY06_CKPT"
+           IF CheckpointParm NOT = SPACE
+               AND FUNCTION TEST-NUMVAL(CheckpointParm) = 0 THEN
+               MOVE FUNCTION NUMVAL(CheckpointParm) TO CheckpointEvery
+               IF CheckpointEvery = 0 THEN
+                   MOVE 1000 TO CheckpointEvery
+               END-IF
+           END-IF
+           .
+
+      *>      if a checkpoint from an earlier, interrupted run is
+      *>      sitting on disk, restore the headline it captured and
+      *>      flag that the main loop needs to skip past the lines
+      *>      already scanned before it resumes processing
+       610-Check-Restart.
+           MOVE 0 TO RestartFlag
+           OPEN INPUT CheckpointFile
+           IF CheckpointFS = "00" THEN
+               READ CheckpointFile INTO CheckpointRecord
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecord TO CheckpointArea
+                       MOVE CkpLineNum TO SkipTarget
+                       MOVE CkpFirstLinePart1 TO FirstLinePart1
+                       MOVE CkpFirstLinePart2 TO FirstLinePart2
+                       MOVE 1 TO RestartFlag
+               END-READ
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+      *>      re-read (and discard) the lines already scanned at
+      *>      checkpoint time so the main loop picks up exactly where
+      *>      the last run left off, without rescanning any of them
+       620-Skip-To-Checkpoint.
+           PERFORM UNTIL LineNum >= SkipTarget OR EOF = 1
+               READ DataFile INTO DataLine
+                   AT END MOVE 1 TO EOF
+                   NOT AT END ADD 1 TO LineNum
+               END-READ
+           END-PERFORM
+           .
+
+       600-Write-Checkpoint.
+           MOVE LineNum TO CkpLineNum
+           MOVE FirstLinePart1 TO CkpFirstLinePart1
+           MOVE FirstLinePart2 TO CkpFirstLinePart2
+           OPEN OUTPUT CheckpointFile
+           IF CheckpointFS = "00" THEN
+               WRITE CheckpointRecord FROM CheckpointArea
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+      *>      a clean finish means the checkpoint is no longer needed -
+      *>      OPEN OUTPUT immediately followed by CLOSE truncates the
+      *>      file to zero records, so the next run's 610-Check-Restart
+      *>      finds nothing to restore and starts from scratch
+       630-Clear-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           IF CheckpointFS = "00" THEN
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+      *>      the window-size parameter file is optional - if it's
+      *>      missing or empty, WinCount stays 0 and falls back to the
+      *>      classic 4/14 start-of-packet/start-of-message sizes below
+       050-Get-Windows.
+           OPEN INPUT WindowFile
+           IF WindowFS = "00" THEN
+               PERFORM UNTIL WinEOF = 1
+                   READ WindowFile INTO WindowRec
+                       AT END MOVE 1 TO WinEOF
+                       NOT AT END
+                           IF FUNCTION TEST-NUMVAL(WindowRec) = 0
+                               AND WinCount < MaxWindows
+                               ADD 1 TO WinCount
+                               MOVE FUNCTION NUMVAL(WindowRec)
+                                   TO WinSize(WinCount)
+                           END-IF
                    END-READ
                END-PERFORM
-           CLOSE DataFile
+               CLOSE WindowFile
+           END-IF
+           IF WinCount = 0 THEN
+               MOVE 2 TO WinCount
+               MOVE 4 TO WinSize(1)
+               MOVE 14 TO WinSize(2)
+           END-IF
+           .
+
+       090-Process-Line.
+           ADD 1 TO LineNum
+           MOVE 0 TO DataLineLen
            INSPECT FUNCTION TRIM(DataLine)
            TALLYING DataLineLen FOR CHARACTERS
-      *>      calc
-           MOVE 4 TO Interval
-           PERFORM 100-Run
-           DISPLAY "Part1: " FirstMarker
-           PERFORM 200-CleanUp
-           MOVE 14 TO Interval
-           PERFORM 100-Run
-           DISPLAY "Part2: " FirstMarker
-       STOP RUN.
+           MOVE LineNum TO LineNumEd
+           PERFORM VARYING W FROM 1 BY 1 UNTIL W > WinCount
+               MOVE WinSize(W) TO Interval
+               PERFORM 100-Run
+               IF FirstMarker > 0 THEN
+                   PERFORM 150-Show-Marker
+                   MOVE FirstMarker TO ScannedEd
+                   DISPLAY "LINE " LineNumEd " PART" W ": "
+                       FirstMarker " (" MarkerChars(1:Interval) ")"
+                       " SCANNED=" ScannedEd
+               ELSE
+                   MOVE "NOT FOUND" TO MarkerChars
+                   MOVE DataLineLen TO ScannedEd
+                   DISPLAY "LINE " LineNumEd " PART" W
+                       ": NO MARKER FOUND (WINDOW " Interval ")"
+                       " SCANNED=" ScannedEd
+               END-IF
+               IF LineNum = 1 THEN
+                   PERFORM 160-Save-Headline
+               END-IF
+           END-PERFORM
+           IF FUNCTION MOD(LineNum, CheckpointEvery) = 0 THEN
+               PERFORM 600-Write-Checkpoint
+           END-IF
+           .
+
+       160-Save-Headline.
+           IF W = 1 THEN
+               STRING "POS=" DELIMITED BY SIZE
+                   FirstMarker DELIMITED BY SIZE
+                   " CHARS=" DELIMITED BY SIZE
+                   FUNCTION TRIM(MarkerChars) DELIMITED BY SIZE
+                   INTO FirstLinePart1
+           END-IF
+           IF W = 2 THEN
+               STRING "POS=" DELIMITED BY SIZE
+                   FirstMarker DELIMITED BY SIZE
+                   " CHARS=" DELIMITED BY SIZE
+                   FUNCTION TRIM(MarkerChars) DELIMITED BY SIZE
+                   INTO FirstLinePart2
+           END-IF
+           .
 
        100-Run.
-           PERFORM FOREVER
-               MOVE 0 TO AllOcc
-               PERFORM VARYING I FROM 0 BY 1 UNTIL I > Interval - 1
-                   COMPUTE LVal = FUNCTION ORD(DataLine(LC + I:1)) - 97
-                   IF Occ(LVal) = 0 THEN
-                       MOVE 1 TO Occ(LVal)
-                   ELSE
-                       ADD 1 TO LC
-                       MOVE 0 TO AllOcc
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-               IF AllOcc > 0 THEN
-                   COMPUTE FirstMarker = LC + Interval - 1
-                   EXIT PERFORM
+           MOVE 0 TO FirstMarker
+           PERFORM VARYING P FROM 1 BY 1 UNTIL P > 26
+               MOVE 0 TO LastPos(P)
+           END-PERFORM
+           MOVE 1 TO LC
+           PERFORM VARYING P FROM 1 BY 1 UNTIL P > DataLineLen
+               COMPUTE LVal = FUNCTION ORD(DataLine(P:1)) - 97
+               IF LastPos(LVal) >= LC THEN
+                   COMPUTE LC = LastPos(LVal) + 1
                END-IF
-               IF LC + Interval - 1 > DataLineLen THEN
+               MOVE P TO LastPos(LVal)
+               IF P - LC + 1 = Interval THEN
+                   MOVE P TO FirstMarker
                    EXIT PERFORM
                END-IF
            END-PERFORM
-       .
+           .
 
-       200-CleanUp.
-           MOVE 0 TO FirstMarker ALLOcc
-           MOVE 1 TO LC
-       .
+       150-Show-Marker.
+           COMPUTE P = FirstMarker - Interval + 1
+           MOVE DataLine(P:Interval) TO MarkerChars
+           .

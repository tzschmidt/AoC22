@@ -0,0 +1,13 @@
+      *>      shared EOF-driven read loop - COPY ... REPLACING with the
+      *>      SELECT name to read, the record to READ INTO, any extra
+      *>      end-of-file processing (CONTINUE if none), and the
+      *>      paragraph that processes one record
+           PERFORM UNTIL EOF = 1
+               READ DD-FILE INTO DD-RECORD
+                   AT END
+                       MOVE 1 TO EOF
+                       DD-ATEND
+                   NOT AT END
+                       PERFORM DD-PARA
+               END-READ
+           END-PERFORM

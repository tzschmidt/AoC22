@@ -0,0 +1,4 @@
+      *>      shared end-of-file switch - COPYed into WORKING-STORAGE
+      *>      by every DAYnn program so the flag and its PIC stay in
+      *>      lock-step across the suite
+           01 EOF PIC 9 VALUE 0.

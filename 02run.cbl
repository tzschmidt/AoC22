@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY02RUN.
+
+      *>      thin standalone entry point for DAY02 - see 01run.cbl
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION.
+       000-Main.
+           CALL "DAY02" USING Part1Out Part2Out
+           STOP RUN
+           .

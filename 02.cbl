@@ -4,8 +4,19 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "../data/02.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT DataFile ASSIGN TO DYNAMIC DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DataFS.
+               SELECT ExceptionFile ASSIGN TO "../data/02_except.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ExceptionFS.
+               SELECT AuditFile ASSIGN TO "../data/02_audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFS.
+               SELECT ResultsLedger
+                   ASSIGN TO "../data/results_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultsLedgerFS.
 
 
        DATA DIVISION.
@@ -13,34 +24,174 @@
            FD DataFile.
                01 InputData PIC X(25).
 
+           FD ExceptionFile.
+               01 ExceptionLine PIC X(60).
+
+           FD AuditFile.
+               01 AuditLine PIC X(60).
+
+           FD ResultsLedger.
+               01 ResultsLine PIC X(120).
+
            WORKING-STORAGE SECTION.
-           01 EOF PIC 9.
+      *>      input file path, resolved at run time via the DD_DAY02
+      *>      environment variable - defaults to the usual path
+           01 DataFileName PIC X(100) VALUE "../data/02.txt".
+           01 DataFileParm PIC X(100).
+           COPY EOFFLAG.
            01 DataLine.
                05 Opp PIC 9.
                05 FILLER PIC X.
                05 Own PIC 9.
            01 PointsPart1 PIC 9(10) VALUE 0.
            01 PointsPart2 PIC 9(10) VALUE 0.
+           01 WinsPart1 PIC 9(10) VALUE 0.
+           01 LossesPart1 PIC 9(10) VALUE 0.
+           01 DrawsPart1 PIC 9(10) VALUE 0.
+           01 WinsPart2 PIC 9(10) VALUE 0.
+           01 LossesPart2 PIC 9(10) VALUE 0.
+           01 DrawsPart2 PIC 9(10) VALUE 0.
+           01 RoundNum PIC 9(7) VALUE 0.
+           01 ValidRound PIC 9 VALUE 1.
+           01 ExcCount PIC 9(5) VALUE 0.
+           01 ExcRoundNum PIC Z(6)9.
+           01 RoundPtsPart1 PIC 9(5) VALUE 0.
+           01 RoundPtsPart2 PIC 9(5) VALUE 0.
+           01 AuditRoundNum PIC Z(6)9.
+           01 DataFS PIC XX.
+           01 ExceptionFS PIC XX.
+           01 AuditFS PIC XX.
+           01 ResultsLedgerFS PIC XX.
+           01 OpenFailed PIC 9 VALUE 0.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
 
+           LINKAGE SECTION.
+      *>      headline Part 1/Part 2 results, handed back to AOCDRV
+      *>      (or any other caller) when this program is CALLed
+      *>      instead of run standalone
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING Part1Out Part2Out.
        000-Main.
-           OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
-                       NOT AT END
-                       PERFORM 100-RepString
-                       PERFORM 200-CalcPointsPart1
-                       PERFORM 300-CalcPointsPart2
-                   END-READ
-               END-PERFORM.
+           PERFORM 040-Get-Data-File
+           PERFORM 005-Open-Files
+           IF OpenFailed = 1 THEN
+               GOBACK
+           END-IF
+           COPY READLOOP REPLACING ==DD-FILE== BY ==DataFile==
+               ==DD-RECORD== BY ==DataLine==
+               ==DD-ATEND== BY ==CONTINUE==
+               ==DD-PARA== BY ==090-Process-Round==.
            CLOSE DataFile.
+           CLOSE ExceptionFile.
+           CLOSE AuditFile.
            DISPLAY "Part 1: " PointsPart1
+           DISPLAY "  Wins: " WinsPart1 " Losses: " LossesPart1
+               " Draws: " DrawsPart1
            DISPLAY "Part 2: " PointsPart2
-       STOP RUN
+           DISPLAY "  Wins: " WinsPart2 " Losses: " LossesPart2
+               " Draws: " DrawsPart2
+           DISPLAY "ROUNDS READ: " RoundNum
+           IF ExcCount > 0 THEN
+               DISPLAY ExcCount " ROUND(S) REJECTED - SEE "
+                   "02_except.txt"
+           END-IF
+           PERFORM 800-Build-Summary
+           PERFORM 810-Write-Ledger
+       GOBACK
        .
 
+       810-Write-Ledger.
+      *>      append today's results to the shared cross-program
+      *>      ledger so operations can trend results without re-running
+      *>      the job - created on first use, extended after that
+           OPEN EXTEND ResultsLedger
+           IF ResultsLedgerFS = "35" THEN
+               OPEN OUTPUT ResultsLedger
+           END-IF
+           IF ResultsLedgerFS NOT = "00" THEN
+               DISPLAY "DAY02: CANNOT OPEN results_ledger.txt - FILE "
+                   "STATUS " ResultsLedgerFS
+           ELSE
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               MOVE RunDate(1:4) TO RunDateEd(1:4)
+               MOVE "-" TO RunDateEd(5:1)
+               MOVE RunDate(5:2) TO RunDateEd(6:2)
+               MOVE "-" TO RunDateEd(8:1)
+               MOVE RunDate(7:2) TO RunDateEd(9:2)
+               MOVE SPACES TO ResultsLine
+               STRING "DAY02 " DELIMITED BY SIZE
+                   RunDateEd DELIMITED BY SIZE
+                   " PART1: " DELIMITED BY SIZE
+                   Part1Out DELIMITED BY SIZE
+                   " PART2: " DELIMITED BY SIZE
+                   Part2Out DELIMITED BY SIZE
+                   INTO ResultsLine
+               WRITE ResultsLine
+               CLOSE ResultsLedger
+           END-IF
+           .
+
+       040-Get-Data-File.
+           MOVE SPACE TO DataFileParm
+           ACCEPT DataFileParm FROM ENVIRONMENT "DD_DAY02"
+           IF DataFileParm NOT = SPACE THEN
+               MOVE DataFileParm TO DataFileName
+           END-IF
+           .
+
+       005-Open-Files.
+           OPEN INPUT DataFile
+           IF DataFS NOT = "00" THEN
+               DISPLAY "DAY02: CANNOT OPEN " DataFileName
+                   " - FILE STATUS " DataFS
+               MOVE 1 TO OpenFailed
+           ELSE
+               OPEN OUTPUT ExceptionFile
+               IF ExceptionFS NOT = "00" THEN
+                   DISPLAY "DAY02: CANNOT OPEN 02_except.txt - FILE "
+                       "STATUS " ExceptionFS
+                   MOVE 1 TO OpenFailed
+                   CLOSE DataFile
+               ELSE
+                   OPEN OUTPUT AuditFile
+                   IF AuditFS NOT = "00" THEN
+                       DISPLAY "DAY02: CANNOT OPEN 02_audit.txt - "
+                           "FILE STATUS " AuditFS
+                       MOVE 1 TO OpenFailed
+                       CLOSE DataFile
+                       CLOSE ExceptionFile
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       800-Build-Summary.
+           MOVE SPACES TO Part1Out
+           STRING "POINTS=" DELIMITED BY SIZE
+               PointsPart1 DELIMITED BY SIZE
+               INTO Part1Out
+           MOVE SPACES TO Part2Out
+           STRING "POINTS=" DELIMITED BY SIZE
+               PointsPart2 DELIMITED BY SIZE
+               INTO Part2Out
+           .
+
+       090-Process-Round.
+           ADD 1 TO RoundNum
+           PERFORM 100-RepString
+           PERFORM 150-Validate-Codes
+           IF ValidRound = 1 THEN
+               PERFORM 200-CalcPointsPart1
+               PERFORM 300-CalcPointsPart2
+               PERFORM 170-Log-Audit
+           ELSE
+               PERFORM 160-Log-Exception
+           END-IF
+           .
+
        100-RepString.
            INSPECT DataLine REPLACING ALL 'A' BY '1'
            INSPECT DataLine REPLACING ALL 'B' BY '2'
@@ -50,28 +201,90 @@
            INSPECT DataLine REPLACING ALL 'Z' BY '3'
        .
 
+       150-Validate-Codes.
+           MOVE 1 TO ValidRound
+           IF Opp NOT NUMERIC OR Own NOT NUMERIC THEN
+               MOVE 0 TO ValidRound
+           ELSE
+               IF Opp < 1 OR Opp > 3 OR Own < 1 OR Own > 3 THEN
+                   MOVE 0 TO ValidRound
+               END-IF
+           END-IF
+           .
+
+       160-Log-Exception.
+           ADD 1 TO ExcCount
+           MOVE RoundNum TO ExcRoundNum
+           MOVE SPACES TO ExceptionLine
+           STRING "ROUND " DELIMITED BY SIZE
+               ExcRoundNum DELIMITED BY SIZE
+               ": INVALID STRATEGY CODE: " DELIMITED BY SIZE
+               DataLine DELIMITED BY SIZE
+               INTO ExceptionLine
+           WRITE ExceptionLine
+           .
+
        200-CalcPointsPart1.
+           MOVE Own TO RoundPtsPart1
            ADD Own TO PointsPart1
            IF Opp=Own THEN
+               ADD 3 TO RoundPtsPart1
                ADD 3 TO PointsPart1
+               ADD 1 TO DrawsPart1
            ELSE
                IF FUNCTION MOD(Opp, 3) + 1=Own THEN
+                   ADD 6 TO RoundPtsPart1
                    ADD 6 TO PointsPart1
+                   ADD 1 TO WinsPart1
+               ELSE
+                   ADD 1 TO LossesPart1
                END-IF
            END-IF
        .
 
        300-CalcPointsPart2.
            COMPUTE PointsPart2 = PointsPart2 + (Own - 1) * 3
+           IF Own=1 THEN
+               ADD 1 TO LossesPart2
+           ELSE
+               IF Own=2 THEN
+                   ADD 1 TO DrawsPart2
+               ELSE
+                   ADD 1 TO WinsPart2
+               END-IF
+           END-IF
+           COMPUTE RoundPtsPart2 = (Own - 1) * 3
            IF Opp=2 THEN
                ADD Own TO PointsPart2
+               ADD Own TO RoundPtsPart2
            ELSE
                IF Opp=3 THEN
                    COMPUTE PointsPart2
                    = PointsPart2 + FUNCTION MOD(Own, 3) + 1
+                   COMPUTE RoundPtsPart2
+                   = RoundPtsPart2 + FUNCTION MOD(Own, 3) + 1
                ELSE
                    COMPUTE PointsPart2
                    = PointsPart2 + FUNCTION MOD(Own + 1, 3) + 1
+                   COMPUTE RoundPtsPart2
+                   = RoundPtsPart2 + FUNCTION MOD(Own + 1, 3) + 1
                END-IF
            END-IF
        .
+
+       170-Log-Audit.
+           MOVE RoundNum TO AuditRoundNum
+           MOVE SPACES TO AuditLine
+           STRING "ROUND " DELIMITED BY SIZE
+               AuditRoundNum DELIMITED BY SIZE
+               " OPP=" DELIMITED BY SIZE
+               Opp DELIMITED BY SIZE
+               " OWN=" DELIMITED BY SIZE
+               Own DELIMITED BY SIZE
+               " PART1-PTS=" DELIMITED BY SIZE
+               RoundPtsPart1 DELIMITED BY SIZE
+               " PART2-PTS=" DELIMITED BY SIZE
+               RoundPtsPart2 DELIMITED BY SIZE
+               INTO AuditLine
+           WRITE AuditLine
+           .

@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY05RUN.
+
+      *>      thin standalone entry point for DAY05 - see 01run.cbl.
+      *>      DAY05's own checkpoint/restart env vars (DD_DAY05_CKPT)
+      *>      are honored inside DAY05 itself and need no help here
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION.
+       000-Main.
+           CALL "DAY05" USING Part1Out Part2Out
+           STOP RUN
+           .

@@ -4,8 +4,19 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "../data/01.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT DataFile ASSIGN TO DYNAMIC DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DataFS.
+               SELECT ElfReport ASSIGN TO "../data/01_elfreport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ElfReportFS.
+               SELECT ExceptionFile ASSIGN TO "../data/01_except.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ExceptionFS.
+               SELECT ResultsLedger
+                   ASSIGN TO "../data/results_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultsLedgerFS.
 
 
        DATA DIVISION.
@@ -13,59 +24,330 @@
            FD DataFile.
                01 InputData PIC X(25).
 
+           FD ElfReport.
+               01 ReportLine PIC X(60).
+
+           FD ExceptionFile.
+               01 ExceptionLine PIC X(70).
+
+           FD ResultsLedger.
+               01 ResultsLine PIC X(120).
+
            WORKING-STORAGE SECTION.
-           01 EOF PIC 9.
+      *>      input file path, resolved at run time - an operator can
+      *>      redirect this program at a different file (a re-sent
+      *>      correction, a test fixture) via the DD_DAY01 environment
+      *>      variable without recompiling; defaults to the usual path
+           01 DataFileName PIC X(100) VALUE "../data/01.txt".
+           01 DataFileParm PIC X(100).
+           01 DataFS PIC XX.
+           01 ElfReportFS PIC XX.
+           01 ExceptionFS PIC XX.
+           01 ResultsLedgerFS PIC XX.
+           01 OpenFailed PIC 9 VALUE 0.
+           COPY EOFFLAG.
            01 DataLine PIC X(20).
-           01 CurrentCalories PIC 9(20).
-      *>      Top 3 + 4th temp
+           01 CurrentCalories PIC 9(20) VALUE 0.
+      *>      Top-N ranking depth, run-time driven by env var TOPN
+      *>      (defaults to 3 when unset/invalid). Capped at MaxTopN.
+           01 MaxTopN PIC 99 VALUE 10.
+           01 TopN PIC 99 VALUE 3.
+           01 TopNLess1 PIC 99.
+           01 TopNParm PIC X(4).
+      *>      Top N + 1 temp, sized to MaxTopN + 1
            01 Top3.
-               05 MaxCalories OCCURS 4 TIMES INDEXED BY I PIC 9(20)
+               05 MaxCalories OCCURS 11 TIMES INDEXED BY I PIC 9(20)
                VALUE 0.
+               05 TopElf OCCURS 11 TIMES PIC 9(5) VALUE 0.
            01 SumCalories PIC 9(20) VALUE 0.
+      *>      elf sequence number - bumped each time an elf's total
+      *>      is finalised (blank line or EOF)
+           01 ElfSeq PIC 9(5) VALUE 1.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
+           01 RptI PIC 9(4).
+           01 RptRank PIC Z(3)9.
+           01 RptCalories PIC Z(19)9.
+           01 RptElf PIC Z(4)9.
+      *>      line number of the current row in 01.txt, and a count
+      *>      of rows rejected as non-numeric
+           01 LineNum PIC 9(7) VALUE 0.
+           01 ExcCount PIC 9(5) VALUE 0.
+           01 ExcLineNum PIC Z(6)9.
+      *>      full elf inventory (every elf's total, not just the
+      *>      Top-N) for the warehouse audit report, sorted
+      *>      descending by calories at the end of the run
+           01 MaxElves PIC 9(4) VALUE 1000.
+           01 ElfCount PIC 9(4) VALUE 0.
+           01 AllTotals.
+               05 ElfTotal OCCURS 1000 TIMES PIC 9(20) VALUE 0.
+           01 AllElfNums.
+               05 ElfNumArr OCCURS 1000 TIMES PIC 9(5) VALUE 0.
+           01 SortI PIC 9(4).
+           01 SortJ PIC 9(4).
+           01 SortLimit PIC 9(4).
+           01 SwapTotal PIC 9(20).
+           01 SwapElf PIC 9(5).
 
-       PROCEDURE DIVISION.
+           LINKAGE SECTION.
+      *>      headline Part 1/Part 2 results, handed back to AOCDRV
+      *>      (or any other caller) when this program is CALLed
+      *>      instead of run standalone
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION USING Part1Out Part2Out.
        000-Main.
-           OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
-                       PERFORM 100-Check
-                       PERFORM 300-Array-Sum
-                       NOT AT END
-                           IF DataLine=SPACE THEN
-                               PERFORM 100-Check
-                           ELSE
-                               ADD FUNCTION NUMVAL(DataLine)
-                               TO CurrentCalories
-                           END-IF
-                   END-READ
-               END-PERFORM.
+           PERFORM 040-Get-Data-File
+           PERFORM 050-Get-TopN
+           PERFORM 005-Open-Files
+           IF OpenFailed = 1 THEN
+               GOBACK
+           END-IF
+               COPY READLOOP REPLACING ==DD-FILE== BY ==DataFile==
+                   ==DD-RECORD== BY ==DataLine==
+                   ==DD-ATEND== BY
+                       ==PERFORM 100-Check PERFORM 300-Array-Sum==
+                   ==DD-PARA== BY ==090-Process-Record==.
            CLOSE DataFile.
-           DISPLAY "PART 1: " MaxCalories(1)
+           CLOSE ExceptionFile.
+           DISPLAY "PART 1: " MaxCalories(1) " (Elf " TopElf(1) ")"
            DISPLAY "PART 2: " SumCalories
-       STOP RUN
+           DISPLAY "RECORDS READ: " LineNum
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TopN
+               DISPLAY "  #" I ": Elf " TopElf(I) " - " MaxCalories(I)
+           END-PERFORM
+           COMPUTE ElfCount = ElfSeq - 1
+           IF ElfCount > MaxElves THEN
+               MOVE MaxElves TO ElfCount
+           END-IF
+           PERFORM 900-Sort-All
+           PERFORM 700-Write-Report
+           IF ExcCount > 0 THEN
+               DISPLAY ExcCount " LINE(S) REJECTED - SEE "
+                   "01_exceptions.txt"
+           END-IF
+           PERFORM 800-Build-Summary
+           PERFORM 810-Write-Ledger
+       GOBACK
        .
 
+       090-Process-Record.
+           ADD 1 TO LineNum
+           IF DataLine=SPACE THEN
+               PERFORM 100-Check
+           ELSE
+               IF FUNCTION TEST-NUMVAL(DataLine) = 0
+                   ADD FUNCTION NUMVAL(DataLine)
+                   TO CurrentCalories
+               ELSE
+                   PERFORM 150-Log-Exception
+               END-IF
+           END-IF
+           .
+
+       810-Write-Ledger.
+      *>      append today's results to the shared cross-program
+      *>      ledger so operations can trend results without re-running
+      *>      the job - created on first use, extended after that
+           OPEN EXTEND ResultsLedger
+           IF ResultsLedgerFS = "35" THEN
+               OPEN OUTPUT ResultsLedger
+           END-IF
+           IF ResultsLedgerFS NOT = "00" THEN
+               DISPLAY "DAY01: CANNOT OPEN results_ledger.txt - FILE "
+                   "STATUS " ResultsLedgerFS
+           ELSE
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               MOVE RunDate(1:4) TO RunDateEd(1:4)
+               MOVE "-" TO RunDateEd(5:1)
+               MOVE RunDate(5:2) TO RunDateEd(6:2)
+               MOVE "-" TO RunDateEd(8:1)
+               MOVE RunDate(7:2) TO RunDateEd(9:2)
+               MOVE SPACES TO ResultsLine
+               STRING "DAY01 " DELIMITED BY SIZE
+                   RunDateEd DELIMITED BY SIZE
+                   " PART1: " DELIMITED BY SIZE
+                   Part1Out DELIMITED BY SIZE
+                   " PART2: " DELIMITED BY SIZE
+                   Part2Out DELIMITED BY SIZE
+                   INTO ResultsLine
+               WRITE ResultsLine
+               CLOSE ResultsLedger
+           END-IF
+           .
+
+       040-Get-Data-File.
+           MOVE SPACE TO DataFileParm
+           ACCEPT DataFileParm FROM ENVIRONMENT "DD_DAY01"
+           IF DataFileParm NOT = SPACE THEN
+               MOVE DataFileParm TO DataFileName
+           END-IF
+           .
+
+       005-Open-Files.
+           OPEN INPUT DataFile
+           IF DataFS NOT = "00" THEN
+               DISPLAY "DAY01: CANNOT OPEN " DataFileName
+                   " - FILE STATUS " DataFS
+               MOVE 1 TO OpenFailed
+           ELSE
+               OPEN OUTPUT ExceptionFile
+               IF ExceptionFS NOT = "00" THEN
+                   DISPLAY "DAY01: CANNOT OPEN 01_except.txt - FILE "
+                       "STATUS " ExceptionFS
+                   MOVE 1 TO OpenFailed
+                   CLOSE DataFile
+               END-IF
+           END-IF
+           .
+
+       800-Build-Summary.
+           MOVE SPACES TO Part1Out
+           STRING "CALORIES=" DELIMITED BY SIZE
+               MaxCalories(1) DELIMITED BY SIZE
+               " ELF=" DELIMITED BY SIZE
+               TopElf(1) DELIMITED BY SIZE
+               INTO Part1Out
+           MOVE SPACES TO Part2Out
+           STRING "TOTAL=" DELIMITED BY SIZE
+               SumCalories DELIMITED BY SIZE
+               INTO Part2Out
+           .
+
+       700-Write-Report.
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           MOVE RunDate(1:4) TO RunDateEd(1:4)
+           MOVE "-" TO RunDateEd(5:1)
+           MOVE RunDate(5:2) TO RunDateEd(6:2)
+           MOVE "-" TO RunDateEd(8:1)
+           MOVE RunDate(7:2) TO RunDateEd(9:2)
+           OPEN OUTPUT ElfReport
+           IF ElfReportFS NOT = "00" THEN
+               DISPLAY "DAY01: CANNOT OPEN 01_elfreport.txt - FILE "
+                   "STATUS " ElfReportFS
+           ELSE
+           MOVE "ELF CALORIE RANKING - RUN DATE " TO ReportLine
+           STRING ReportLine(1:31) RunDateEd DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE "RANK  ELF NUMBER  CALORIES" TO ReportLine
+           WRITE ReportLine
+           PERFORM VARYING RptI FROM 1 BY 1 UNTIL RptI > TopN
+               MOVE RptI TO RptRank
+               MOVE TopElf(RptI) TO RptElf
+               MOVE MaxCalories(RptI) TO RptCalories
+               STRING RptRank DELIMITED BY SIZE
+                   "     " DELIMITED BY SIZE
+                   RptElf DELIMITED BY SIZE
+                   "       " DELIMITED BY SIZE
+                   RptCalories DELIMITED BY SIZE
+                   INTO ReportLine
+               WRITE ReportLine
+           END-PERFORM
+           MOVE SPACE TO ReportLine
+           STRING "TOTAL (PART 2): " DELIMITED BY SIZE
+               SumCalories DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE SPACE TO ReportLine
+           WRITE ReportLine
+           MOVE "FULL ELF INVENTORY (ALL ELVES, SORTED)" TO ReportLine
+           WRITE ReportLine
+           MOVE "RANK  ELF NUMBER  CALORIES" TO ReportLine
+           WRITE ReportLine
+           PERFORM VARYING RptI FROM 1 BY 1 UNTIL RptI > ElfCount
+               MOVE RptI TO RptRank
+               MOVE ElfNumArr(RptI) TO RptElf
+               MOVE ElfTotal(RptI) TO RptCalories
+               STRING RptRank DELIMITED BY SIZE
+                   "     " DELIMITED BY SIZE
+                   RptElf DELIMITED BY SIZE
+                   "       " DELIMITED BY SIZE
+                   RptCalories DELIMITED BY SIZE
+                   INTO ReportLine
+               WRITE ReportLine
+           END-PERFORM
+           CLOSE ElfReport
+           END-IF
+           .
+
+       900-Sort-All.
+      *>      selection-style descending sort over the full elf
+      *>      inventory, mirroring the swap pattern 200-Update already
+      *>      uses for the Top-N table
+           IF ElfCount > 1 THEN
+               COMPUTE SortLimit = ElfCount - 1
+               PERFORM VARYING SortI FROM 1 BY 1 UNTIL SortI > SortLimit
+                   PERFORM VARYING SortJ FROM 1 BY 1
+                       UNTIL SortJ > ElfCount - SortI
+                       IF ElfTotal(SortJ) < ElfTotal(SortJ + 1) THEN
+                           MOVE ElfTotal(SortJ) TO SwapTotal
+                           MOVE ElfTotal(SortJ + 1) TO ElfTotal(SortJ)
+                           MOVE SwapTotal TO ElfTotal(SortJ + 1)
+                           MOVE ElfNumArr(SortJ) TO SwapElf
+                           MOVE ElfNumArr(SortJ + 1) TO ElfNumArr(SortJ)
+                           MOVE SwapElf TO ElfNumArr(SortJ + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           .
+
+       050-Get-TopN.
+           MOVE SPACE TO TopNParm
+           ACCEPT TopNParm FROM ENVIRONMENT "TOPN"
+           IF TopNParm NOT = SPACE
+               AND FUNCTION TEST-NUMVAL(TopNParm) = 0 THEN
+               MOVE FUNCTION NUMVAL(TopNParm) TO TopN
+               IF TopN = 0 OR TopN > MaxTopN THEN
+                   MOVE 3 TO TopN
+               END-IF
+           END-IF
+           .
+
+       150-Log-Exception.
+           ADD 1 TO ExcCount
+           MOVE LineNum TO ExcLineNum
+           MOVE SPACES TO ExceptionLine
+           STRING "LINE " DELIMITED BY SIZE
+               ExcLineNum DELIMITED BY SIZE
+               ": NON-NUMERIC CALORIE VALUE: " DELIMITED BY SIZE
+               DataLine DELIMITED BY SIZE
+               INTO ExceptionLine
+           WRITE ExceptionLine
+           .
+
        100-Check.
-           IF CurrentCalories > MaxCalories(3) THEN
-               MOVE CurrentCalories TO MaxCalories(3)
+           IF ElfSeq <= MaxElves THEN
+               MOVE CurrentCalories TO ElfTotal(ElfSeq)
+               MOVE ElfSeq TO ElfNumArr(ElfSeq)
+           END-IF
+           IF CurrentCalories > MaxCalories(TopN) THEN
+               MOVE CurrentCalories TO MaxCalories(TopN)
+               MOVE ElfSeq TO TopElf(TopN)
                PERFORM 200-Update
            END-IF
            MOVE 0 TO CurrentCalories
+           ADD 1 TO ElfSeq
            .
 
        200-Update.
-           PERFORM VARYING I FROM 2 BY -1 UNTIL I=0
+           COMPUTE TopNLess1 = TopN - 1
+           PERFORM VARYING I FROM TopNLess1 BY -1 UNTIL I=0
                IF MaxCalories(I + 1) > MaxCalories(I) THEN
-                   MOVE MaxCalories(I) TO MaxCalories(4)
+                   MOVE MaxCalories(I) TO MaxCalories(TopN + 1)
                    MOVE MaxCalories(I + 1) TO MaxCalories(I)
-                   MOVE MaxCalories(4) TO MaxCalories(I + 1)
+                   MOVE MaxCalories(TopN + 1) TO MaxCalories(I + 1)
+                   MOVE TopElf(I) TO TopElf(TopN + 1)
+                   MOVE TopElf(I + 1) TO TopElf(I)
+                   MOVE TopElf(TopN + 1) TO TopElf(I + 1)
                END-IF
            END-PERFORM
            .
 
        300-Array-Sum.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I>3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I>TopN
                ADD MaxCalories(I) TO SumCalories
            END-PERFORM
            .

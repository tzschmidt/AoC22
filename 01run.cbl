@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY01RUN.
+
+      *>      thin standalone entry point for DAY01 - operators running
+      *>      a single day by itself (outside AOCDRV) compile and run
+      *>      this program; it just CALLs DAY01 the same way AOCDRV
+      *>      does and discards the Part1/Part2 headline results, since
+      *>      DAY01 already DISPLAYs and files them itself
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION.
+       000-Main.
+           CALL "DAY01" USING Part1Out Part2Out
+           STOP RUN
+           .

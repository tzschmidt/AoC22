@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY03RUN.
+
+      *>      thin standalone entry point for DAY03 - see 01run.cbl
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION.
+       000-Main.
+           CALL "DAY03" USING Part1Out Part2Out
+           STOP RUN
+           .

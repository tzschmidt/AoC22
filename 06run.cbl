@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY06RUN.
+
+      *>      thin standalone entry point for DAY06 - see 01run.cbl.
+      *>      DAY06's own checkpoint/restart env vars (DD_DAY06_CKPT)
+      *>      are honored inside DAY06 itself and need no help here
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
+
+       PROCEDURE DIVISION.
+       000-Main.
+           CALL "DAY06" USING Part1Out Part2Out
+           STOP RUN
+           .

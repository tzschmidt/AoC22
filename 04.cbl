@@ -4,8 +4,19 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "../data/04.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT DataFile ASSIGN TO DYNAMIC DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DataFS.
+               SELECT PairReport ASSIGN TO "../data/04_pairs.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PairReportFS.
+               SELECT ExceptionFile ASSIGN TO "../data/04_except.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ExceptionFS.
+               SELECT ResultsLedger
+                   ASSIGN TO "../data/results_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultsLedgerFS.
 
 
        DATA DIVISION.
@@ -13,8 +24,21 @@
            FD DataFile.
                01 InputData PIC X(20).
 
+           FD PairReport.
+               01 PairLine PIC X(60).
+
+           FD ExceptionFile.
+               01 ExceptionLine PIC X(60).
+
+           FD ResultsLedger.
+               01 ResultsLine PIC X(120).
+
            WORKING-STORAGE SECTION.
-           01 EOF PIC 9.
+      *>      input file path, resolved at run time via the DD_DAY04
+      *>      environment variable - defaults to the usual path
+           01 DataFileName PIC X(100) VALUE "../data/04.txt".
+           01 DataFileParm PIC X(100).
+           COPY EOFFLAG.
            01 DataLine PIC X(20).
            01 Pair.
                05 Elf1 OCCURS 2 TIMES PIC 99.
@@ -24,28 +48,174 @@
            01 IC PIC 9 VALUE 0.
       *>      overlap counter
            01 CO PIC 9(5) VALUE 0.
+           01 LineNum PIC 9(7) VALUE 0.
+           01 LineNumEd PIC Z(6)9.
+           01 Elf1Ed PIC Z9.
+           01 Elf1Ed2 PIC Z9.
+           01 Elf2Ed PIC Z9.
+           01 Elf2Ed2 PIC Z9.
+           01 ValidPair PIC 9 VALUE 1.
+           01 ExcCount PIC 9(5) VALUE 0.
+           01 DataFS PIC XX.
+           01 PairReportFS PIC XX.
+           01 ExceptionFS PIC XX.
+           01 ResultsLedgerFS PIC XX.
+           01 OpenFailed PIC 9 VALUE 0.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
 
+           LINKAGE SECTION.
+      *>      headline Part 1/Part 2 results, handed back to AOCDRV
+      *>      (or any other caller) when this program is CALLed
+      *>      instead of run standalone
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING Part1Out Part2Out.
        000-Main.
-           OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
-                       NOT AT END
-                       UNSTRING DataLine DELIMITED BY "," OR "-"
-                       INTO Elf1(1) Elf1(2) Elf2(1) Elf2(2)
-                       END-UNSTRING
-                       PERFORM 100-CheckContain
-                       PERFORM 200-CheckOverlap
-                   END-READ
-               END-PERFORM.
+           PERFORM 040-Get-Data-File
+           PERFORM 005-Open-Files
+           IF OpenFailed = 1 THEN
+               GOBACK
+           END-IF
+           COPY READLOOP REPLACING ==DD-FILE== BY ==DataFile==
+               ==DD-RECORD== BY ==DataLine==
+               ==DD-ATEND== BY ==CONTINUE==
+               ==DD-PARA== BY ==090-Process-Record==.
            CLOSE DataFile.
+           CLOSE PairReport.
+           CLOSE ExceptionFile.
            DISPLAY "Part1: " CC
            DISPLAY "Part2: " CO
-       STOP RUN
+           DISPLAY "PAIRS READ: " LineNum
+           IF ExcCount > 0 THEN
+               DISPLAY ExcCount " PAIR(S) REJECTED - SEE "
+                   "04_except.txt"
+           END-IF
+           PERFORM 800-Build-Summary
+           PERFORM 810-Write-Ledger
+       GOBACK
        .
 
+       810-Write-Ledger.
+      *>      append today's results to the shared cross-program
+      *>      ledger so operations can trend results without re-running
+      *>      the job - created on first use, extended after that
+           OPEN EXTEND ResultsLedger
+           IF ResultsLedgerFS = "35" THEN
+               OPEN OUTPUT ResultsLedger
+           END-IF
+           IF ResultsLedgerFS NOT = "00" THEN
+               DISPLAY "DAY04: CANNOT OPEN results_ledger.txt - FILE "
+                   "STATUS " ResultsLedgerFS
+           ELSE
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               MOVE RunDate(1:4) TO RunDateEd(1:4)
+               MOVE "-" TO RunDateEd(5:1)
+               MOVE RunDate(5:2) TO RunDateEd(6:2)
+               MOVE "-" TO RunDateEd(8:1)
+               MOVE RunDate(7:2) TO RunDateEd(9:2)
+               MOVE SPACES TO ResultsLine
+               STRING "DAY04 " DELIMITED BY SIZE
+                   RunDateEd DELIMITED BY SIZE
+                   " PART1: " DELIMITED BY SIZE
+                   Part1Out DELIMITED BY SIZE
+                   " PART2: " DELIMITED BY SIZE
+                   Part2Out DELIMITED BY SIZE
+                   INTO ResultsLine
+               WRITE ResultsLine
+               CLOSE ResultsLedger
+           END-IF
+           .
+
+       040-Get-Data-File.
+           MOVE SPACE TO DataFileParm
+           ACCEPT DataFileParm FROM ENVIRONMENT "DD_DAY04"
+           IF DataFileParm NOT = SPACE THEN
+               MOVE DataFileParm TO DataFileName
+           END-IF
+           .
+
+       005-Open-Files.
+           OPEN INPUT DataFile
+           IF DataFS NOT = "00" THEN
+               DISPLAY "DAY04: CANNOT OPEN " DataFileName
+                   " - FILE STATUS " DataFS
+               MOVE 1 TO OpenFailed
+           ELSE
+               OPEN OUTPUT PairReport
+               IF PairReportFS NOT = "00" THEN
+                   DISPLAY "DAY04: CANNOT OPEN 04_pairs.txt - FILE "
+                       "STATUS " PairReportFS
+                   MOVE 1 TO OpenFailed
+                   CLOSE DataFile
+               ELSE
+                   OPEN OUTPUT ExceptionFile
+                   IF ExceptionFS NOT = "00" THEN
+                       DISPLAY "DAY04: CANNOT OPEN 04_except.txt - "
+                           "FILE STATUS " ExceptionFS
+                       MOVE 1 TO OpenFailed
+                       CLOSE DataFile
+                       CLOSE PairReport
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       800-Build-Summary.
+           MOVE SPACES TO Part1Out
+           STRING "CONTAINS=" DELIMITED BY SIZE
+               CC DELIMITED BY SIZE
+               INTO Part1Out
+           MOVE SPACES TO Part2Out
+           STRING "OVERLAPS=" DELIMITED BY SIZE
+               CO DELIMITED BY SIZE
+               INTO Part2Out
+           .
+
+       090-Process-Record.
+           ADD 1 TO LineNum
+           UNSTRING DataLine DELIMITED BY "," OR "-"
+               INTO Elf1(1) Elf1(2) Elf2(1) Elf2(2)
+           END-UNSTRING
+           PERFORM 050-Validate-Pair
+           IF ValidPair = 1 THEN
+               PERFORM 100-CheckContain
+               PERFORM 200-CheckOverlap
+           ELSE
+               PERFORM 060-Log-Exception
+           END-IF
+           .
+
+       050-Validate-Pair.
+           MOVE 1 TO ValidPair
+           IF Elf1(1) > Elf1(2) OR Elf2(1) > Elf2(2) THEN
+               MOVE 0 TO ValidPair
+           END-IF
+           .
+
+       060-Log-Exception.
+           MOVE LineNum TO LineNumEd
+           MOVE Elf1(1) TO Elf1Ed
+           MOVE Elf1(2) TO Elf1Ed2
+           MOVE Elf2(1) TO Elf2Ed
+           MOVE Elf2(2) TO Elf2Ed2
+           ADD 1 TO ExcCount
+           MOVE SPACES TO ExceptionLine
+           STRING "LINE " DELIMITED BY SIZE
+               LineNumEd DELIMITED BY SIZE
+               ": INVALID RANGE ORDER: " DELIMITED BY SIZE
+               Elf1Ed DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Elf1Ed2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Elf2Ed DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Elf2Ed2 DELIMITED BY SIZE
+               INTO ExceptionLine
+           WRITE ExceptionLine
+           .
+
        100-CheckContain.
       *>      T to check if same intervals => C-1
            MOVE 0 TO IC
@@ -66,21 +236,71 @@
            IF IC = 2 THEN
                SUBTRACT 1 FROM CC
            END-IF
+           IF IC > 0 THEN
+               PERFORM 150-Log-Pair
+           END-IF
        .
 
+       150-Log-Pair.
+           MOVE LineNum TO LineNumEd
+           MOVE Elf1(1) TO Elf1Ed
+           MOVE Elf1(2) TO Elf1Ed2
+           MOVE Elf2(1) TO Elf2Ed
+           MOVE Elf2(2) TO Elf2Ed2
+           MOVE SPACES TO PairLine
+           STRING "LINE " DELIMITED BY SIZE
+               LineNumEd DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               Elf1Ed DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Elf1Ed2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Elf2Ed DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Elf2Ed2 DELIMITED BY SIZE
+               " CONTAINS" DELIMITED BY SIZE
+               INTO PairLine
+           WRITE PairLine
+           .
+
        200-CheckOverlap.
       *>      edge case
            IF Elf1(1) = Elf2(2) OR Elf1(2) = Elf2(1) THEN
                ADD 1 TO CO
+               PERFORM 250-Log-Overlap
            ELSE
       *>          elf1 starts in elf2
                IF Elf1(1) >= Elf2(1) AND Elf1(1) <= Elf2(2) THEN
                    ADD 1 TO CO
+                   PERFORM 250-Log-Overlap
                ELSE
       *>              elf2 starts in elf1
                    IF Elf2(1) >= Elf1(1) AND Elf2(1) <= Elf1(2) THEN
                        ADD 1 TO CO
+                       PERFORM 250-Log-Overlap
                    END-IF
                 END-IF
            END-IF
        .
+
+       250-Log-Overlap.
+           MOVE LineNum TO LineNumEd
+           MOVE Elf1(1) TO Elf1Ed
+           MOVE Elf1(2) TO Elf1Ed2
+           MOVE Elf2(1) TO Elf2Ed
+           MOVE Elf2(2) TO Elf2Ed2
+           MOVE SPACES TO PairLine
+           STRING "LINE " DELIMITED BY SIZE
+               LineNumEd DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               Elf1Ed DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Elf1Ed2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Elf2Ed DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               Elf2Ed2 DELIMITED BY SIZE
+               " OVERLAPS" DELIMITED BY SIZE
+               INTO PairLine
+           WRITE PairLine
+           .

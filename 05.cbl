@@ -4,138 +4,513 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "../data/05.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT DataFile ASSIGN TO DYNAMIC DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DataFS.
+               SELECT ExceptionFile ASSIGN TO "../data/05_except.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ExceptionFS.
+               SELECT MoveLedger ASSIGN TO "../data/05_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MoveLedgerFS.
+               SELECT ResultsLedger
+                   ASSIGN TO "../data/results_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultsLedgerFS.
+               SELECT CheckpointFile
+                   ASSIGN TO "../data/05_checkpoint.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CheckpointFS.
 
        DATA DIVISION.
            FILE SECTION.
            FD DataFile.
-               01 InputData PIC X(40).
+               01 InputData PIC X(120).
+
+           FD ExceptionFile.
+               01 ExceptionLine PIC X(80).
+
+           FD MoveLedger.
+               01 LedgerLine PIC X(80).
+
+           FD ResultsLedger.
+               01 ResultsLine PIC X(120).
+
+      *>      one fixed-length image of the in-flight stack state,
+      *>      written periodically so a run that's interrupted can
+      *>      resume at the last checkpoint instead of redoing the
+      *>      whole file - see 610-Check-Restart/600-Write-Checkpoint
+           FD CheckpointFile.
+               01 CheckpointRecord PIC X(12195).
 
            WORKING-STORAGE SECTION.
-           01 EOF PIC 9.
+      *>      input file path, resolved at run time via the DD_DAY05
+      *>      environment variable - defaults to the usual path
+           01 DataFileName PIC X(100) VALUE "../data/05.txt".
+           01 DataFileParm PIC X(100).
+           COPY EOFFLAG.
+      *>      configured stack/height capacity - raise these (and the
+      *>      matching OCCURS/PIC sizes below) if the warehouse ever
+      *>      grows past 30 columns or 200 crates high
+           01 MaxStacks PIC 99 VALUE 30.
+           01 MaxHeight PIC 999 VALUE 200.
            01 DataLine.
-               05 Temp OCCURS 9 TIMES INDEXED BY I.
+               05 Temp OCCURS 30 TIMES INDEXED BY I.
                    10 FILLER PIC X.
                    10 TempS PIC A.
                    10 FILLER PIC XX.
 
-           01 Stacks.
-               05 Stack OCCURS 9 TIMES INDEXED BY J.
-                   10 Val OCCURS 99 TIMES PIC A.
-           01 StackCounter.
-               05 StackC OCCURS 9 TIMES PIC 99 VALUE 0.
-           01 StackH PIC 99.
-           01 L PIC 9 VALUE 0.
-           01 StackMove OCCURS 3 TIMES PIC 99.
-           01 StacksTop.
-               05 StackTop OCCURS 9 TIMES PIC A.
-           01 Part PIC 9.
-           01 A PIC 99.
+      *>      Phase 0 = reading the crate diagram, Phase 1 = applying
+      *>      moves. A single pass through DataFile drives both.
+           01 Phase PIC 9 VALUE 0.
+
+      *>      crate-diagram rows are buffered here as they're read,
+      *>      since the final stack height isn't known until the
+      *>      diagram ends - that lets the layout be built in the
+      *>      same pass instead of a separate counting read.
+           01 RowBuffer.
+               05 BufRow OCCURS 200 TIMES PIC X(30).
+           01 BufCount PIC 999 VALUE 0.
+
+      *>      two independent copies of the stacks, one driven by the
+      *>      CrateMover 9000 (single-crate) moves, one by the 9001
+      *>      (multi-crate) moves
+           01 Stacks1.
+               05 Stack1 OCCURS 30 TIMES INDEXED BY J.
+                   10 Val1 OCCURS 200 TIMES PIC A.
+           01 StackCounter1.
+               05 StackC1 OCCURS 30 TIMES PIC 999 VALUE 0.
+           01 Stacks2.
+               05 Stack2 OCCURS 30 TIMES INDEXED BY J2.
+                   10 Val2 OCCURS 200 TIMES PIC A.
+           01 StackCounter2.
+               05 StackC2 OCCURS 30 TIMES PIC 999 VALUE 0.
+
+           01 StackH PIC 999 VALUE 0.
+           01 ChVal PIC A.
+           01 R PIC 999.
+           01 K PIC 99.
+           01 StackMove OCCURS 3 TIMES PIC 999.
+           01 StacksTop1.
+               05 StackTop1 OCCURS 30 TIMES PIC A.
+           01 StacksTop2.
+               05 StackTop2 OCCURS 30 TIMES PIC A.
+           01 A PIC 999.
 
            01 Trash PIC X(20).
+           01 MoveNum PIC 9(7) VALUE 0.
+           01 ValidMove PIC 9 VALUE 1.
+           01 ExcCount PIC 9(5) VALUE 0.
+           01 MoveNumEd PIC Z(6)9.
+           01 StackMoveEd OCCURS 3 TIMES PIC Z(2)9.
+           01 SrcHeightEd PIC Z(2)9.
+           01 DstHeightEd PIC Z(2)9.
+           01 RowWidth PIC 999 VALUE 0.
+           01 DataFS PIC XX.
+           01 ExceptionFS PIC XX.
+           01 MoveLedgerFS PIC XX.
+           01 ResultsLedgerFS PIC XX.
+           01 OpenFailed PIC 9 VALUE 0.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
 
+      *>      checkpoint/restart - RecCount is the number of DataFile
+      *>      records consumed so far (diagram rows and move lines
+      *>      both count); a checkpoint is written every CheckpointEvery
+      *>      moves and holds enough of the running state (RecCount,
+      *>      MoveNum, Phase, both stack copies) to pick the run back
+      *>      up without reprocessing anything already applied. The
+      *>      interval is run-time driven by env var DD_DAY05_CKPT
+      *>      (defaults to 100 when unset/invalid), the same way TOPN
+      *>      is driven by an env var in DAY01.
+           01 CheckpointFS PIC XX.
+           01 CheckpointEvery PIC 9(5) VALUE 100.
+           01 CheckpointParm PIC X(5).
+           01 RecCount PIC 9(7) VALUE 0.
+           01 SkipTarget PIC 9(7) VALUE 0.
+           01 RestartFlag PIC 9 VALUE 0.
+           01 CheckpointArea.
+               05 CkpRecCount PIC 9(7).
+               05 CkpMoveNum PIC 9(7).
+               05 CkpPhase PIC 9.
+               05 CkpStacks1 PIC X(6000).
+               05 CkpStackCounter1 PIC X(90).
+               05 CkpStacks2 PIC X(6000).
+               05 CkpStackCounter2 PIC X(90).
 
+           LINKAGE SECTION.
+      *>      headline Part 1/Part 2 results, handed back to AOCDRV
+      *>      (or any other caller) when this program is CALLed
+      *>      instead of run standalone
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING Part1Out Part2Out.
        000-Main.
-           PERFORM 200-GetStackHeigth
-           MOVE 1 TO Part.
-           PERFORM 100-Run
-           PERFORM 600-CleanUp
-           MOVE 2 TO Part
-           PERFORM 100-Run
-       STOP RUN
-       .
-
-       100-Run.
-           OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
-                       NOT AT END
-                       IF FUNCTION TRIM(DataLine)(1:1)="[" THEN
-      *>                      get values and stack counter
-                           PERFORM VARYING I FROM 1 BY 1 UNTIL I>9
-                               MOVE TempS(I) TO Val(I,StackH - L)
-                               IF TempS(I) NOT =" " THEN
-                                   ADD 1 TO StackC(I)
-                               END-IF
-                           END-PERFORM
-                           ADD 1 TO L
-                       ELSE
-                           IF DataLine(1:1)="m" THEN
-                               IF Part=1 THEN
-                                   PERFORM 300-MovePart1
-                               ELSE
-                                   PERFORM 500-MovePart2
-                               END-iF
-                           END-IF
-                       END-IF
-                   END-READ
-               END-PERFORM.
+           PERFORM 040-Get-Data-File
+           PERFORM 045-Get-Checkpoint-Interval
+           PERFORM 610-Check-Restart
+           PERFORM 005-Open-Files
+           IF OpenFailed = 1 THEN
+               GOBACK
+           END-IF
+           IF RestartFlag = 1 THEN
+               DISPLAY "DAY05: RESUMING FROM CHECKPOINT AT RECORD "
+                   SkipTarget " (MOVE " MoveNum ")"
+               PERFORM 620-Skip-To-Checkpoint
+           END-IF
+           COPY READLOOP REPLACING ==DD-FILE== BY ==DataFile==
+               ==DD-RECORD== BY ==DataLine==
+               ==DD-ATEND== BY ==CONTINUE==
+               ==DD-PARA== BY ==090-Process-Record==.
            CLOSE DataFile.
-           PERFORM 400-GetTop
-           DISPLAY "Part" Part ": " StacksTop
-           MOVE 0 TO EOF
+           CLOSE ExceptionFile.
+           CLOSE MoveLedger.
+           PERFORM 630-Clear-Checkpoint
+           PERFORM 420-GetTop
+           DISPLAY "Part1: " StacksTop1
+           DISPLAY "Part2: " StacksTop2
+           DISPLAY "MOVE INSTRUCTIONS READ: " MoveNum
+           IF ExcCount > 0 THEN
+               DISPLAY ExcCount " MOVE(S) REJECTED - SEE "
+                   "05_except.txt"
+           END-IF
+           PERFORM 800-Build-Summary
+           PERFORM 810-Write-Ledger
+       GOBACK
        .
 
-       200-GetStackHeigth.
+       040-Get-Data-File.
+           MOVE SPACE TO DataFileParm
+           ACCEPT DataFileParm FROM ENVIRONMENT "DD_DAY05"
+           IF DataFileParm NOT = SPACE THEN
+               MOVE DataFileParm TO DataFileName
+           END-IF
+           .
+
+       045-Get-Checkpoint-Interval.
+           MOVE SPACE TO CheckpointParm
+           ACCEPT CheckpointParm FROM ENVIRONMENT "DD_DAY05_CKPT"
+           IF CheckpointParm NOT = SPACE
+               AND FUNCTION TEST-NUMVAL(CheckpointParm) = 0 THEN
+               MOVE FUNCTION NUMVAL(CheckpointParm) TO CheckpointEvery
+               IF CheckpointEvery = 0 THEN
+                   MOVE 100 TO CheckpointEvery
+               END-IF
+           END-IF
+           .
+
+      *>      if a checkpoint from an earlier, interrupted run is
+      *>      sitting on disk, restore the stack state and move count
+      *>      it holds and flag that the main loop needs to skip past
+      *>      the records already applied before it resumes processing
+       610-Check-Restart.
+           MOVE 0 TO RestartFlag
+           OPEN INPUT CheckpointFile
+           IF CheckpointFS = "00" THEN
+               READ CheckpointFile INTO CheckpointRecord
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecord TO CheckpointArea
+                       MOVE CkpRecCount TO SkipTarget
+                       MOVE CkpMoveNum TO MoveNum
+                       MOVE CkpPhase TO Phase
+                       MOVE CkpStacks1 TO Stacks1
+                       MOVE CkpStackCounter1 TO StackCounter1
+                       MOVE CkpStacks2 TO Stacks2
+                       MOVE CkpStackCounter2 TO StackCounter2
+                       MOVE 1 TO RestartFlag
+               END-READ
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+      *>      re-read (and discard) the records already applied at
+      *>      checkpoint time so the main loop picks up exactly where
+      *>      the last run left off, without re-applying any moves
+       620-Skip-To-Checkpoint.
+           PERFORM UNTIL RecCount >= SkipTarget OR EOF = 1
+               READ DataFile INTO DataLine
+                   AT END MOVE 1 TO EOF
+                   NOT AT END ADD 1 TO RecCount
+               END-READ
+           END-PERFORM
+           .
+
+       600-Write-Checkpoint.
+           MOVE RecCount TO CkpRecCount
+           MOVE MoveNum TO CkpMoveNum
+           MOVE Phase TO CkpPhase
+           MOVE Stacks1 TO CkpStacks1
+           MOVE StackCounter1 TO CkpStackCounter1
+           MOVE Stacks2 TO CkpStacks2
+           MOVE StackCounter2 TO CkpStackCounter2
+           OPEN OUTPUT CheckpointFile
+           IF CheckpointFS = "00" THEN
+               WRITE CheckpointRecord FROM CheckpointArea
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+      *>      a clean finish means the checkpoint is no longer needed -
+      *>      OPEN OUTPUT immediately followed by CLOSE truncates the
+      *>      file to zero records, so the next run's 610-Check-Restart
+      *>      finds nothing to restore and starts from scratch
+       630-Clear-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           IF CheckpointFS = "00" THEN
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+       005-Open-Files.
            OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
-                       NOT AT END
-                       IF FUNCTION TRIM(DataLine)(1:1)="[" THEN
-                           ADD 1 TO StackH
-                       ELSE
-                           EXIT PERFORM
-                       END-IF
-                   END-READ
-               END-PERFORM.
-           CLOSE DataFile
-           MOVE 0 TO EOF
-       .
+           IF DataFS NOT = "00" THEN
+               DISPLAY "DAY05: CANNOT OPEN " DataFileName
+                   " - FILE STATUS " DataFS
+               MOVE 1 TO OpenFailed
+           ELSE
+               OPEN OUTPUT ExceptionFile
+               IF ExceptionFS NOT = "00" THEN
+                   DISPLAY "DAY05: CANNOT OPEN 05_except.txt - FILE "
+                       "STATUS " ExceptionFS
+                   MOVE 1 TO OpenFailed
+                   CLOSE DataFile
+               ELSE
+                   OPEN OUTPUT MoveLedger
+                   IF MoveLedgerFS NOT = "00" THEN
+                       DISPLAY "DAY05: CANNOT OPEN 05_ledger.txt - "
+                           "FILE STATUS " MoveLedgerFS
+                       MOVE 1 TO OpenFailed
+                       CLOSE DataFile
+                       CLOSE ExceptionFile
+                   END-IF
+               END-IF
+           END-IF
+           .
 
-       300-MovePart1.
+       800-Build-Summary.
+           MOVE StacksTop1 TO Part1Out
+           MOVE StacksTop2 TO Part2Out
+           .
+
+       810-Write-Ledger.
+      *>      append today's results to the shared cross-program
+      *>      ledger so operations can trend results without re-running
+      *>      the job - created on first use, extended after that
+           OPEN EXTEND ResultsLedger
+           IF ResultsLedgerFS = "35" THEN
+               OPEN OUTPUT ResultsLedger
+           END-IF
+           IF ResultsLedgerFS NOT = "00" THEN
+               DISPLAY "DAY05: CANNOT OPEN results_ledger.txt - FILE "
+                   "STATUS " ResultsLedgerFS
+           ELSE
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               MOVE RunDate(1:4) TO RunDateEd(1:4)
+               MOVE "-" TO RunDateEd(5:1)
+               MOVE RunDate(5:2) TO RunDateEd(6:2)
+               MOVE "-" TO RunDateEd(8:1)
+               MOVE RunDate(7:2) TO RunDateEd(9:2)
+               MOVE SPACES TO ResultsLine
+               STRING "DAY05 " DELIMITED BY SIZE
+                   RunDateEd DELIMITED BY SIZE
+                   " PART1: " DELIMITED BY SIZE
+                   Part1Out DELIMITED BY SIZE
+                   " PART2: " DELIMITED BY SIZE
+                   Part2Out DELIMITED BY SIZE
+                   INTO ResultsLine
+               WRITE ResultsLine
+               CLOSE ResultsLedger
+           END-IF
+           .
+
+       090-Process-Record.
+           ADD 1 TO RecCount
+           IF Phase = 0 THEN
+               PERFORM 150-Read-Layout
+           ELSE
+               IF DataLine(1:1)="m" THEN
+                   ADD 1 TO MoveNum
+                   PERFORM 280-Parse-Move
+                   PERFORM 290-Validate-Move
+                   IF ValidMove = 1 THEN
+                       PERFORM 300-MovePart1
+                       PERFORM 310-Log-Ledger-Part1
+                       PERFORM 500-MovePart2
+                       PERFORM 510-Log-Ledger-Part2
+                   ELSE
+                       PERFORM 295-Log-Exception
+                   END-IF
+                   IF FUNCTION MOD(MoveNum, CheckpointEvery) = 0 THEN
+                       PERFORM 600-Write-Checkpoint
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       280-Parse-Move.
            UNSTRING DataLine(6:) DELIMITED BY " "
            INTO StackMove(1) Trash StackMove(2) Trash StackMove(3)
+           .
+
+       290-Validate-Move.
+           MOVE 1 TO ValidMove
+           IF StackMove(1) > StackC1(StackMove(2)) THEN
+               MOVE 0 TO ValidMove
+           END-IF
+           .
+
+       295-Log-Exception.
+           ADD 1 TO ExcCount
+           MOVE MoveNum TO MoveNumEd
+           MOVE StackMove(1) TO StackMoveEd(1)
+           MOVE StackMove(2) TO StackMoveEd(2)
+           MOVE StackMove(3) TO StackMoveEd(3)
+           MOVE SPACES TO ExceptionLine
+           STRING "MOVE " DELIMITED BY SIZE
+               MoveNumEd DELIMITED BY SIZE
+               ": REJECTED - MOVE " DELIMITED BY SIZE
+               StackMoveEd(1) DELIMITED BY SIZE
+               " FROM " DELIMITED BY SIZE
+               StackMoveEd(2) DELIMITED BY SIZE
+               " TO " DELIMITED BY SIZE
+               StackMoveEd(3) DELIMITED BY SIZE
+               " EXCEEDS SOURCE HEIGHT OF " DELIMITED BY SIZE
+               StackC1(StackMove(2)) DELIMITED BY SIZE
+               INTO ExceptionLine
+           WRITE ExceptionLine
+           .
+
+       150-Read-Layout.
+           IF FUNCTION TRIM(DataLine)(1:1)="[" THEN
+               PERFORM 200-Buffer-Row
+           ELSE
+               IF DataLine=SPACE THEN
+                   PERFORM 250-Build-Stacks
+               END-IF
+           END-IF
+           .
+
+       200-Buffer-Row.
+           COMPUTE RowWidth = LENGTH OF FUNCTION TRIM(DataLine)
+           IF RowWidth > MaxStacks * 4 THEN
+               DISPLAY "DAY05: CRATE DIAGRAM IS " RowWidth " COLUMNS "
+                   "WIDE - EXCEEDS CONFIGURED " MaxStacks
+                   " STACK CAPACITY"
+               STOP RUN
+           END-IF
+           IF BufCount + 1 > MaxHeight THEN
+               DISPLAY "DAY05: CRATE DIAGRAM IS OVER "
+                   MaxHeight " ROWS - EXCEEDS CONFIGURED HEIGHT "
+                   "CAPACITY"
+               STOP RUN
+           END-IF
+           ADD 1 TO BufCount
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I>MaxStacks
+               MOVE TempS(I) TO BufRow(BufCount)(I:1)
+           END-PERFORM
+           .
+
+       250-Build-Stacks.
+           MOVE BufCount TO StackH
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R>BufCount
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K>MaxStacks
+                   MOVE BufRow(R)(K:1) TO ChVal
+                   IF ChVal NOT = SPACE THEN
+                       ADD 1 TO StackC1(K)
+                       MOVE ChVal TO Val1(K, StackH - R + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           MOVE Stacks1 TO Stacks2
+           MOVE StackCounter1 TO StackCounter2
+           MOVE 1 TO Phase
+           .
+
+       300-MovePart1.
       *>      move value and adjust stack counter as often as required
            PERFORM StackMove(1) TIMES
-               ADD 1 TO StackC(StackMove(3))
-               MOVE Val(StackMove(2),StackC(StackMove(2)))
-               TO Val(StackMove(3),StackC(StackMove(3)))
-               MOVE " " TO Val(StackMove(2),StackC(StackMove(2)))
-               SUBTRACT 1 FROM StackC(StackMove(2))
+               ADD 1 TO StackC1(StackMove(3))
+               MOVE Val1(StackMove(2),StackC1(StackMove(2)))
+               TO Val1(StackMove(3),StackC1(StackMove(3)))
+               MOVE " " TO Val1(StackMove(2),StackC1(StackMove(2)))
+               SUBTRACT 1 FROM StackC1(StackMove(2))
            END-PERFORM
-       .
+           .
+
+       310-Log-Ledger-Part1.
+           MOVE MoveNum TO MoveNumEd
+           MOVE StackMove(1) TO StackMoveEd(1)
+           MOVE StackMove(2) TO StackMoveEd(2)
+           MOVE StackMove(3) TO StackMoveEd(3)
+           MOVE StackC1(StackMove(2)) TO SrcHeightEd
+           MOVE StackC1(StackMove(3)) TO DstHeightEd
+           MOVE SPACES TO LedgerLine
+           STRING "9000 MOVE " DELIMITED BY SIZE
+               MoveNumEd DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               StackMoveEd(1) DELIMITED BY SIZE
+               " FROM " DELIMITED BY SIZE
+               StackMoveEd(2) DELIMITED BY SIZE
+               " TO " DELIMITED BY SIZE
+               StackMoveEd(3) DELIMITED BY SIZE
+               " - HEIGHTS NOW " DELIMITED BY SIZE
+               SrcHeightEd DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               DstHeightEd DELIMITED BY SIZE
+               INTO LedgerLine
+           WRITE LedgerLine
+           .
+
+       510-Log-Ledger-Part2.
+           MOVE MoveNum TO MoveNumEd
+           MOVE StackMove(1) TO StackMoveEd(1)
+           MOVE StackMove(2) TO StackMoveEd(2)
+           MOVE StackMove(3) TO StackMoveEd(3)
+           MOVE StackC2(StackMove(2)) TO SrcHeightEd
+           MOVE StackC2(StackMove(3)) TO DstHeightEd
+           MOVE SPACES TO LedgerLine
+           STRING "9001 MOVE " DELIMITED BY SIZE
+               MoveNumEd DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               StackMoveEd(1) DELIMITED BY SIZE
+               " FROM " DELIMITED BY SIZE
+               StackMoveEd(2) DELIMITED BY SIZE
+               " TO " DELIMITED BY SIZE
+               StackMoveEd(3) DELIMITED BY SIZE
+               " - HEIGHTS NOW " DELIMITED BY SIZE
+               SrcHeightEd DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               DstHeightEd DELIMITED BY SIZE
+               INTO LedgerLine
+           WRITE LedgerLine
+           .
 
-       400-GetTop.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J>9
-               IF StackC(J) NOT =0 THEN
-                   MOVE Val(J,StackC(J)) TO StackTop(J)
+       420-GetTop.
+           MOVE SPACES TO StacksTop1
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J>MaxStacks
+               IF StackC1(J) NOT =0 THEN
+                   MOVE Val1(J,StackC1(J)) TO StackTop1(J)
                END-IF
            END-PERFORM
-       .
+           MOVE SPACES TO StacksTop2
+           PERFORM VARYING J2 FROM 1 BY 1 UNTIL J2>MaxStacks
+               IF StackC2(J2) NOT =0 THEN
+                   MOVE Val2(J2,StackC2(J2)) TO StackTop2(J2)
+               END-IF
+           END-PERFORM
+           .
 
        500-MovePart2.
-           UNSTRING DataLine(6:) DELIMITED BY " "
-           INTO StackMove(1) Trash StackMove(2) Trash StackMove(3)
       *>      separately move values and adjust stack counter
       *>      keep relative positions of moved values
-           ADD StackMove(1) TO StackC(StackMove(3))
+           ADD StackMove(1) TO StackC2(StackMove(3))
            PERFORM VARYING A FROM StackMove(1) BY -1 UNTIL A=0
-               MOVE Val(StackMove(2),StackC(StackMove(2)) - A + 1)
-               TO Val(StackMove(3),StackC(StackMove(3)) - A + 1)
+               MOVE Val2(StackMove(2),StackC2(StackMove(2)) - A + 1)
+               TO Val2(StackMove(3),StackC2(StackMove(3)) - A + 1)
                MOVE " "
-               TO Val(StackMove(2),StackC(StackMove(2)) - A + 1)
+               TO Val2(StackMove(2),StackC2(StackMove(2)) - A + 1)
            END-PERFORM
-           SUBTRACT StackMove(1) FROM StackC(StackMove(2))
-       .
-
-       600-CleanUp.
-      *>      clean up everything for next use
-           MOVE "000000000000000000" TO StackCounter
-           MOVE " " TO Stacks
-           MOVE 0 TO L
-       .
+           SUBTRACT StackMove(1) FROM StackC2(StackMove(2))
+           .

@@ -0,0 +1,49 @@
+//AOCNITE  JOB (AOC0001),'AOC NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* AOCNITE - NIGHTLY BATCH CYCLE FOR THE DAY01-DAY06 SUITE.      *
+//*                                                                *
+//* STEP010 BACKS UP EACH DAY'S INPUT FILE (01.TXT-06.TXT) TO A   *
+//* DATE-STAMPED ARCHIVE DIRECTORY BEFORE THE DRIVER STEP TOUCHES *
+//* IT, SO A BAD OVERNIGHT RUN CAN ALWAYS BE RE-FED FROM THAT     *
+//* DAY'S COPY. THE ARCHIVE/COPY LOGIC LIVES IN AOCBKUP.SH, NOT   *
+//* IN THE JCL ITSELF - THE ARCHIVE DATE COMES FROM THE SHELL'S   *
+//* OWN DATE COMMAND, SO ONE JOB STREAM WORKS UNCHANGED NIGHT     *
+//* AFTER NIGHT.                                                  *
+//*                                                                *
+//* STEP100 RUNS THE REAL WORKLOAD - AOCDRV, WHICH CALLS DAY01     *
+//* THROUGH DAY06 IN SEQUENCE - PASSING EACH DAY'S INPUT PATH      *
+//* THROUGH THE SAME DD_DAYnn ENVIRONMENT VARIABLES THE PROGRAMS   *
+//* ALREADY HONOR FOR A STANDALONE RUN (SEE 040-GET-DATA-FILE IN   *
+//* EACH DAYnn PROGRAM). THE DRIVER READS THE ORIGINAL FILES, NOT  *
+//* THE BACKUP COPIES - THE ARCHIVE IS FOR RECOVERY, NOT FOR       *
+//* FEEDING THE RUN.                                               *
+//*                                                                *
+//* AOCBIN AND AOCDAT POINT AT THE SHOP'S USS DIRECTORIES FOR THE  *
+//* COMPILED PROGRAMS AND THE DATA TREE - CHANGE THEM TOGETHER IF  *
+//* THE SUITE IS EVER RELOCATED.                                   *
+//*--------------------------------------------------------------*
+//         EXPORT SYMLIST=*
+//AOCBIN   SET AOCBIN='/u/aocbatch/bin'
+//AOCDAT   SET AOCDAT='/u/aocbatch/data'
+//*
+//STEP010  EXEC PGM=BPXBATCH,REGION=0M,
+//             PARM='SH AOCDAT=&AOCDAT &AOCBIN/aocbkup.sh'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* AOCRUN.SH EXPORTS ONE DD_DAYnn PER PROGRAM, THE SAME NAMES THE *
+//* 040-GET-DATA-FILE PARAGRAPHS ALREADY ACCEPT FROM THE           *
+//* ENVIRONMENT FOR A STANDALONE RUN, PLUS THE CHECKPOINT-INTERVAL *
+//* OVERRIDES FOR THE DAY05/DAY06 RESTART LOGIC, THEN EXECS        *
+//* AOCDRV. THESE CANNOT BE BUILT FROM INSTREAM STDENV DATA - JCL  *
+//* SYMBOLIC SUBSTITUTION ONLY REACHES EXEC PARM OPERANDS, NOT     *
+//* INSTREAM DD * DATA - SO THE ASSIGNMENT LOGIC LIVES IN THE      *
+//* SHELL SCRIPT INSTEAD, THE SAME WAY STEP010 USES AOCBKUP.SH.    *
+//*--------------------------------------------------------------*
+//STEP100  EXEC PGM=BPXBATCH,REGION=0M,
+//             PARM='SH AOCDAT=&AOCDAT &AOCBIN/aocrun.sh'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//

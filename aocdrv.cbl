@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCDRV.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SummaryReport
+                   ASSIGN TO "../data/aocdrv_summary.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SummaryReportFS.
+
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD SummaryReport.
+               01 SummaryLine PIC X(110).
+
+           WORKING-STORAGE SECTION.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
+
+      *>      headline Part 1/Part 2 results handed back by each
+      *>      CALLed day program, one pair per day
+           01 Part1_01 PIC X(40).
+           01 Part2_01 PIC X(40).
+           01 Part1_02 PIC X(40).
+           01 Part2_02 PIC X(40).
+           01 Part1_03 PIC X(40).
+           01 Part2_03 PIC X(40).
+           01 Part1_04 PIC X(40).
+           01 Part2_04 PIC X(40).
+           01 Part1_05 PIC X(40).
+           01 Part2_05 PIC X(40).
+           01 Part1_06 PIC X(40).
+           01 Part2_06 PIC X(40).
+           01 SummaryReportFS PIC XX.
+
+
+       PROCEDURE DIVISION.
+       000-Main.
+           OPEN OUTPUT SummaryReport
+           IF SummaryReportFS NOT = "00" THEN
+               DISPLAY "AOCDRV: CANNOT OPEN aocdrv_summary.txt - "
+                   "FILE STATUS " SummaryReportFS
+               STOP RUN
+           END-IF
+           PERFORM 050-Write-Header
+           PERFORM 100-Run-Day01
+           PERFORM 200-Run-Day02
+           PERFORM 300-Run-Day03
+           PERFORM 400-Run-Day04
+           PERFORM 500-Run-Day05
+           PERFORM 600-Run-Day06
+           CLOSE SummaryReport
+       STOP RUN
+       .
+
+       050-Write-Header.
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           MOVE RunDate(1:4) TO RunDateEd(1:4)
+           MOVE "-" TO RunDateEd(5:1)
+           MOVE RunDate(5:2) TO RunDateEd(6:2)
+           MOVE "-" TO RunDateEd(8:1)
+           MOVE RunDate(7:2) TO RunDateEd(9:2)
+           MOVE SPACE TO SummaryLine
+           STRING "AOC22 CONSOLIDATED RUN SUMMARY - RUN DATE "
+               DELIMITED BY SIZE
+               RunDateEd DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .
+
+       100-Run-Day01.
+           CALL "DAY01" USING Part1_01 Part2_01
+           MOVE SPACE TO SummaryLine
+           STRING "DAY01  PART1: " DELIMITED BY SIZE
+               Part1_01 DELIMITED BY SIZE
+               "  PART2: " DELIMITED BY SIZE
+               Part2_01 DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .
+
+       200-Run-Day02.
+           CALL "DAY02" USING Part1_02 Part2_02
+           MOVE SPACE TO SummaryLine
+           STRING "DAY02  PART1: " DELIMITED BY SIZE
+               Part1_02 DELIMITED BY SIZE
+               "  PART2: " DELIMITED BY SIZE
+               Part2_02 DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .
+
+       300-Run-Day03.
+           CALL "DAY03" USING Part1_03 Part2_03
+           MOVE SPACE TO SummaryLine
+           STRING "DAY03  PART1: " DELIMITED BY SIZE
+               Part1_03 DELIMITED BY SIZE
+               "  PART2: " DELIMITED BY SIZE
+               Part2_03 DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .
+
+       400-Run-Day04.
+           CALL "DAY04" USING Part1_04 Part2_04
+           MOVE SPACE TO SummaryLine
+           STRING "DAY04  PART1: " DELIMITED BY SIZE
+               Part1_04 DELIMITED BY SIZE
+               "  PART2: " DELIMITED BY SIZE
+               Part2_04 DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .
+
+       500-Run-Day05.
+           CALL "DAY05" USING Part1_05 Part2_05
+           MOVE SPACE TO SummaryLine
+           STRING "DAY05  PART1: " DELIMITED BY SIZE
+               Part1_05 DELIMITED BY SIZE
+               "  PART2: " DELIMITED BY SIZE
+               Part2_05 DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .
+
+       600-Run-Day06.
+           CALL "DAY06" USING Part1_06 Part2_06
+           MOVE SPACE TO SummaryLine
+           STRING "DAY06  PART1: " DELIMITED BY SIZE
+               Part1_06 DELIMITED BY SIZE
+               "  PART2: " DELIMITED BY SIZE
+               Part2_06 DELIMITED BY SIZE
+               INTO SummaryLine
+           WRITE SummaryLine
+           DISPLAY FUNCTION TRIM(SummaryLine)
+           .

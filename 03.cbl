@@ -4,8 +4,19 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT DataFile ASSIGN TO "../data/03.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT DataFile ASSIGN TO DYNAMIC DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DataFS.
+               SELECT ExceptionFile ASSIGN TO "../data/03_except.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ExceptionFS.
+               SELECT FreqReport ASSIGN TO "../data/03_freq.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FreqReportFS.
+               SELECT ResultsLedger
+                   ASSIGN TO "../data/results_ledger.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultsLedgerFS.
 
 
        DATA DIVISION.
@@ -13,8 +24,21 @@
            FD DataFile.
                01 InputData PIC X(100).
 
+           FD ExceptionFile.
+               01 ExceptionLine PIC X(110).
+
+           FD FreqReport.
+               01 FreqLine PIC X(40).
+
+           FD ResultsLedger.
+               01 ResultsLine PIC X(120).
+
            WORKING-STORAGE SECTION.
-           01 EOF PIC 9.
+      *>      input file path, resolved at run time via the DD_DAY03
+      *>      environment variable - defaults to the usual path
+           01 DataFileName PIC X(100) VALUE "../data/03.txt".
+           01 DataFileParm PIC X(100).
+           COPY EOFFLAG.
            01 DataLine PIC X(60).
            01 Part1.
                05 Half OCCURS 2 TIMES PIC X(30).
@@ -29,42 +53,207 @@
 
            01 Res PIC X.
            01 Val PIC 999.
-           01 BlankString PIC X(60).
+           01 BlankString PIC X(60) VALUE SPACES.
+           01 LineNum PIC 9(7) VALUE 0.
+           01 ExcCount PIC 9(5) VALUE 0.
+           01 ExcLineNum PIC Z(6)9.
+      *>      elves per badge group - tied to the Elf OCCURS count
+           01 GroupSize PIC 9 VALUE 3.
+           01 Leftover PIC 9 VALUE 0.
+      *>      duplicate/badge item frequency, keyed by priority 1-52
+           01 FreqTable.
+               05 FreqCount OCCURS 52 TIMES INDEXED BY FI PIC 9(7)
+               VALUE 0.
+           01 FreqLetter PIC X.
+           01 FreqCountEd PIC Z(6)9.
+      *>      badge-uniqueness check for Part 2 - a group's common
+      *>      item must resolve to exactly one letter
+           01 GroupNum PIC 9(7) VALUE 0.
+           01 GroupNumEd PIC Z(6)9.
+           01 GroupLineEd PIC Z(6)9.
+           01 BadgeValid PIC 9 VALUE 1.
+           01 BadgeI PIC 99.
+           01 BadgeCh PIC A.
+           01 DataFS PIC XX.
+           01 ExceptionFS PIC XX.
+           01 FreqReportFS PIC XX.
+           01 ResultsLedgerFS PIC XX.
+           01 OpenFailed PIC 9 VALUE 0.
+           01 RunDate PIC X(8).
+           01 RunDateEd PIC X(10).
 
+           LINKAGE SECTION.
+      *>      headline Part 1/Part 2 results, handed back to AOCDRV
+      *>      (or any other caller) when this program is CALLed
+      *>      instead of run standalone
+           01 Part1Out PIC X(40).
+           01 Part2Out PIC X(40).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING Part1Out Part2Out.
        000-Main.
-           OPEN INPUT DataFile
-               PERFORM UNTIL EOF=1
-                   READ DataFile INTO DataLine
-                       AT END MOVE 1 TO EOF
-                       NOT AT END
-                       MOVE FUNCTION TRIM(DataLine) TO Elf(C)
-                       PERFORM 100-CalcPart1
-                       IF C=3 THEN
-                           MOVE 1 TO C
-                           PERFORM 300-CalcPart2
-                       ELSE
-                           ADD 1 TO C
-                   END-READ
-               END-PERFORM.
+           PERFORM 040-Get-Data-File
+           PERFORM 005-Open-Files
+           IF OpenFailed = 1 THEN
+               GOBACK
+           END-IF
+           COPY READLOOP REPLACING ==DD-FILE== BY ==DataFile==
+               ==DD-RECORD== BY ==DataLine==
+               ==DD-ATEND== BY ==CONTINUE==
+               ==DD-PARA== BY ==090-Process-Record==.
            CLOSE DataFile.
+           CLOSE ExceptionFile.
            DISPLAY "Part1: " PointsPart1
            DISPLAY "Part2: " PointsPart2
-       STOP RUN
+           DISPLAY "RUCKSACKS READ: " LineNum
+           IF ExcCount > 0 THEN
+               DISPLAY ExcCount " RUCKSACK(S) SKIPPED - SEE "
+                   "03_except.txt"
+           END-IF
+           IF C NOT = 1 THEN
+               COMPUTE Leftover = C - 1
+               DISPLAY Leftover " LEFTOVER RUCKSACK(S) NOT IN A "
+                   "COMPLETE GROUP OF " GroupSize
+           END-IF
+           PERFORM 700-Write-Freq-Report
+           PERFORM 800-Build-Summary
+           PERFORM 810-Write-Ledger
+       GOBACK
        .
 
+       810-Write-Ledger.
+      *>      append today's results to the shared cross-program
+      *>      ledger so operations can trend results without re-running
+      *>      the job - created on first use, extended after that
+           OPEN EXTEND ResultsLedger
+           IF ResultsLedgerFS = "35" THEN
+               OPEN OUTPUT ResultsLedger
+           END-IF
+           IF ResultsLedgerFS NOT = "00" THEN
+               DISPLAY "DAY03: CANNOT OPEN results_ledger.txt - FILE "
+                   "STATUS " ResultsLedgerFS
+           ELSE
+               ACCEPT RunDate FROM DATE YYYYMMDD
+               MOVE RunDate(1:4) TO RunDateEd(1:4)
+               MOVE "-" TO RunDateEd(5:1)
+               MOVE RunDate(5:2) TO RunDateEd(6:2)
+               MOVE "-" TO RunDateEd(8:1)
+               MOVE RunDate(7:2) TO RunDateEd(9:2)
+               MOVE SPACES TO ResultsLine
+               STRING "DAY03 " DELIMITED BY SIZE
+                   RunDateEd DELIMITED BY SIZE
+                   " PART1: " DELIMITED BY SIZE
+                   Part1Out DELIMITED BY SIZE
+                   " PART2: " DELIMITED BY SIZE
+                   Part2Out DELIMITED BY SIZE
+                   INTO ResultsLine
+               WRITE ResultsLine
+               CLOSE ResultsLedger
+           END-IF
+           .
+
+       040-Get-Data-File.
+           MOVE SPACE TO DataFileParm
+           ACCEPT DataFileParm FROM ENVIRONMENT "DD_DAY03"
+           IF DataFileParm NOT = SPACE THEN
+               MOVE DataFileParm TO DataFileName
+           END-IF
+           .
+
+       005-Open-Files.
+           OPEN INPUT DataFile
+           IF DataFS NOT = "00" THEN
+               DISPLAY "DAY03: CANNOT OPEN " DataFileName
+                   " - FILE STATUS " DataFS
+               MOVE 1 TO OpenFailed
+           ELSE
+               OPEN OUTPUT ExceptionFile
+               IF ExceptionFS NOT = "00" THEN
+                   DISPLAY "DAY03: CANNOT OPEN 03_except.txt - FILE "
+                       "STATUS " ExceptionFS
+                   MOVE 1 TO OpenFailed
+                   CLOSE DataFile
+               END-IF
+           END-IF
+           .
+
+       800-Build-Summary.
+           MOVE SPACES TO Part1Out
+           STRING "POINTS=" DELIMITED BY SIZE
+               PointsPart1 DELIMITED BY SIZE
+               INTO Part1Out
+           MOVE SPACES TO Part2Out
+           STRING "POINTS=" DELIMITED BY SIZE
+               PointsPart2 DELIMITED BY SIZE
+               INTO Part2Out
+           .
+
+       700-Write-Freq-Report.
+           OPEN OUTPUT FreqReport
+           IF FreqReportFS NOT = "00" THEN
+               DISPLAY "DAY03: CANNOT OPEN 03_freq.txt - FILE STATUS "
+                   FreqReportFS
+           ELSE
+               MOVE "ITEM PRIORITY FREQUENCY (DUPLICATE/BADGE ITEMS)"
+                   TO FreqLine
+               WRITE FreqLine
+               PERFORM VARYING FI FROM 1 BY 1 UNTIL FI > 52
+                   IF FI <= 26 THEN
+                       MOVE FUNCTION CHAR(FI + 97) TO FreqLetter
+                   ELSE
+                       MOVE FUNCTION CHAR(FI - 26 + 65) TO FreqLetter
+                   END-IF
+                   MOVE FreqCount(FI) TO FreqCountEd
+                   MOVE SPACES TO FreqLine
+                   STRING FreqLetter DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       FreqCountEd DELIMITED BY SIZE
+                       INTO FreqLine
+                   WRITE FreqLine
+               END-PERFORM
+               CLOSE FreqReport
+           END-IF
+           .
+
+       090-Process-Record.
+           ADD 1 TO LineNum
+           MOVE FUNCTION TRIM(DataLine) TO Elf(C)
+           PERFORM 100-CalcPart1
+           IF C=GroupSize THEN
+               MOVE 1 TO C
+               ADD 1 TO GroupNum
+               PERFORM 300-CalcPart2
+           ELSE
+               ADD 1 TO C
+           END-IF
+           .
+
        100-CalcPart1.
            MOVE LENGTH OF FUNCTION TRIM(DataLine) TO Len
-           MOVE FUNCTION TRIM(DataLine)(1:Len/2) TO Half(1)
-           MOVE FUNCTION TRIM(DataLine)(Len/2 + 1:Len) TO Half(2)
-           INSPECT Half(1) CONVERTING Half(2) TO BlankString(1:30)
-           INSPECT DataLine CONVERTING Half(1) TO BlankString(1:30)
-           MOVE FUNCTION TRIM(DataLine)(1:1) TO Res
-           PERFORM 200-GetVal
-           Add Val To PointsPart1
+           IF FUNCTION MOD(Len, 2) NOT = 0 THEN
+               PERFORM 150-Log-Exception
+           ELSE
+               MOVE FUNCTION TRIM(DataLine)(1:Len/2) TO Half(1)
+               MOVE FUNCTION TRIM(DataLine)(Len/2 + 1:Len) TO Half(2)
+               INSPECT Half(1) CONVERTING Half(2) TO BlankString(1:30)
+               INSPECT DataLine CONVERTING Half(1) TO BlankString(1:30)
+               MOVE FUNCTION TRIM(DataLine)(1:1) TO Res
+               PERFORM 200-GetVal
+               Add Val To PointsPart1
+           END-IF
        .
 
+       150-Log-Exception.
+           ADD 1 TO ExcCount
+           MOVE LineNum TO ExcLineNum
+           MOVE SPACES TO ExceptionLine
+           STRING "LINE " DELIMITED BY SIZE
+               ExcLineNum DELIMITED BY SIZE
+               ": ODD-LENGTH RUCKSACK SKIPPED: " DELIMITED BY SIZE
+               DataLine DELIMITED BY SIZE
+               INTO ExceptionLine
+           WRITE ExceptionLine
+           .
+
        200-GetVal.
            MOVE FUNCTION ORD(Res) TO Val
       *>      lower-case
@@ -74,6 +263,7 @@
            ELSE
                COMPUTE Val = Val - 65 + 26
            END-IF
+           ADD 1 TO FreqCount(Val)
        .
 
        300-CalcPart2.
@@ -87,6 +277,39 @@
            INSPECT Part2C CONVERTING Elf(2) TO BlankString
            MOVE Part2C TO Part2
            MOVE FUNCTION TRIM(Elf(2))(1:1) TO Res
-           PERFORM 200-GetVal
-           ADD Val TO PointsPart2
+           PERFORM 350-Validate-Badge
+           IF BadgeValid = 1 THEN
+               PERFORM 200-GetVal
+               ADD Val TO PointsPart2
+           ELSE
+               PERFORM 360-Log-Badge-Exception
+           END-IF
        .
+
+       350-Validate-Badge.
+           MOVE 1 TO BadgeValid
+           IF Elf(2) = SPACE THEN
+               MOVE 0 TO BadgeValid
+           ELSE
+               PERFORM VARYING BadgeI FROM 1 BY 1 UNTIL BadgeI > 60
+                   MOVE Elf(2)(BadgeI:1) TO BadgeCh
+                   IF BadgeCh NOT = SPACE AND BadgeCh NOT = Res THEN
+                       MOVE 0 TO BadgeValid
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+       360-Log-Badge-Exception.
+           ADD 1 TO ExcCount
+           MOVE GroupNum TO GroupNumEd
+           MOVE LineNum TO GroupLineEd
+           MOVE SPACES TO ExceptionLine
+           STRING "GROUP " DELIMITED BY SIZE
+               GroupNumEd DELIMITED BY SIZE
+               ": BADGE ITEM NOT UNIQUE (ENDING LINE " DELIMITED BY SIZE
+               GroupLineEd DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO ExceptionLine
+           WRITE ExceptionLine
+           .
